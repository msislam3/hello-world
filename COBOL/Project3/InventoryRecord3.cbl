@@ -1,30 +1,66 @@
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Project3.
        AUTHOR. RIFAT SHAMS.
        DATE-WRITTEN. 6 APRIL 2018
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INVENT-FILE-IN
+               ASSIGN TO DYNAMIC INVENT-FILE-NAME-WS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PART-NUMBER-IN
+               FILE STATUS IS INVENT-FILE-STATUS-WS.
+
+           SELECT SUPPLIER-FILE-IN
+               ASSIGN TO DYNAMIC SUPPLIER-FILE-NAME-WS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-REPORT-OUT
+               ASSIGN TO DYNAMIC INVENT-REPORT-NAME-WS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REORD-REPORT-OUT
+               ASSIGN TO DYNAMIC REORD-REPORT-NAME-WS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-REJECT-OUT
                ASSIGN TO
-               "INVENT.TXT"
+               "INVENT-REJECTS.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-               
-           SELECT SUPPLIER-FILE-IN
+
+           SELECT ADJUST-FILE-IN
                ASSIGN TO
-              "SUPPLIERS.TXT"
+               "INVENTADJ.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-               
-           SELECT INVENT-REPORT-OUT
+
+           SELECT ADJUST-REJECT-OUT
                ASSIGN TO
-               "INVREPRT.TXT"
+               "ADJUST-REJECTS.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-                   
-           SELECT REORD-REPORT-OUT
+
+           SELECT PO-EXTRACT-OUT
                ASSIGN TO
-               "REORDREPRT.TXT"
+               "POEXTRACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALUE-HISTORY-OUT
+               ASSIGN TO
+               "VALUE-HISTORY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO
+               "CHECKPOINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS-WS.
+
+           SELECT EXCEPTION-REPORT-OUT
+               ASSIGN TO
+               "INVENT-EXCEPTIONS.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       CONFIGURATION SECTION.
 
        DATA DIVISION.
        FILE SECTION.
@@ -45,13 +81,76 @@
            05  SUPPLIER-NAME-IN    PIC X(15).
        
        FD  INVENT-REPORT-OUT
-           RECORD CONTAINS 48 CHARACTERS.
-       01  REPORT-LINE-OUT                 PIC X(48).
+           RECORD CONTAINS 72 CHARACTERS.
+       01  REPORT-LINE-OUT                 PIC X(72).
        
        FD  REORD-REPORT-OUT
            RECORD CONTAINS 57 CHARACTERS.
        01  REORD-REPRT-LINE-OUT            PIC X(57).
-     
+
+       FD  INVENT-REJECT-OUT
+           RECORD CONTAINS 61 CHARACTERS.
+       01  REJECT-RECORD-OUT.
+           05  REJECT-INVENT-DATA-OUT      PIC X(40).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  REJECT-REASON-OUT           PIC X(20).
+
+       FD  ADJUST-FILE-IN
+           RECORD CONTAINS 27 CHARACTERS.
+       01  ADJUST-RECORD-IN.
+           05  ADJUST-PART-NUMBER-IN       PIC 9(5).
+           05  ADJUST-QUANTITY-DELTA-IN    PIC S9(3)
+                                               SIGN LEADING SEPARATE.
+           05  ADJUST-REASON-CODE-IN       PIC X(10).
+           05  ADJUST-DATE-IN              PIC 9(8).
+
+       FD  ADJUST-REJECT-OUT
+           RECORD CONTAINS 52 CHARACTERS.
+       01  ADJUST-REJECT-RECORD-OUT.
+           05  ADJUST-REJECT-DATA-OUT      PIC X(27).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  ADJUST-REJECT-REASON-OUT    PIC X(24).
+
+       FD  PO-EXTRACT-OUT
+           RECORD CONTAINS 13 CHARACTERS.
+       01  PO-EXTRACT-RECORD-OUT.
+           05  PO-PART-NUMBER-OUT          PIC 9(5).
+           05  PO-ORDER-QTY-OUT            PIC 9(3).
+           05  PO-SUPPLIER-CODE-OUT        PIC X(5).
+
+       FD  VALUE-HISTORY-OUT
+           RECORD CONTAINS 42 CHARACTERS.
+       01  VALUE-HISTORY-RECORD-OUT.
+           05  HIST-RUN-DATE-OUT           PIC 9(8).
+           05  HIST-PART-NUMBER-OUT        PIC 9(5).
+           05  HIST-PART-NAME-OUT          PIC X(20).
+           05  HIST-PART-VALUE-OUT         PIC 9(7)V99.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 857 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-STATUS-OUT         PIC X(11).
+           05  CHECKPOINT-PART-NUMBER-OUT    PIC 9(5).
+           05  CHECKPOINT-RECORD-IN-CTR-OUT  PIC 9(7).
+           05  CHECKPOINT-RECORD-OUT-CTR-OUT PIC 9(7).
+           05  CHECKPOINT-REJECT-CTR-OUT     PIC 9(7).
+           05  CHECKPOINT-ADJUST-CTR-OUT     PIC 9(7).
+           05  CHECKPOINT-TOTAL-VALUE-OUT    PIC 9(10).
+           05  CHECKPOINT-SUBTOTAL-BLOCK-OUT.
+               10  CHECKPOINT-SUBTOTAL-COUNT-OUT PIC 9(3).
+               10  CHECKPOINT-SUBTOTAL-TBL-OUT OCCURS 50 TIMES.
+                   15  CHECKPOINT-SUBTOTAL-CODE-OUT    PIC X(5).
+                   15  CHECKPOINT-SUBTOTAL-AMOUNT-OUT  PIC 9(9)V99.
+
+       FD  EXCEPTION-REPORT-OUT
+           RECORD CONTAINS 57 CHARACTERS.
+       01  EXCEPTION-RECORD-OUT.
+           05  EXC-PART-NUMBER-OUT         PIC 9(5).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  EXC-PART-NAME-OUT           PIC X(20).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  EXC-REASON-OUT              PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  INVENT-RECORD-OUT.
            05  FILLER                      PIC X VALUE SPACES.
@@ -62,7 +161,11 @@
            05  PART-QUANTITY-OUT           PIC 9(3).
            05  FILLER                      PIC X(3) VALUES SPACES.
            05  PART-VALUE-OUT              PIC ZZ,ZZ9.99.
-       01  ROW-FILLER-WS                   PIC X(48).                  
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  PART-SUPPLIER-CODE-OUT      PIC X(5).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  PART-SUPPLIER-NAME-OUT      PIC X(16).
+       01  ROW-FILLER-WS                   PIC X(72).
        01  COLUMN-HDR-LINE-WS.
             05  FILLER                      PIC X VALUE SPACES.
             05  COLUMN-HDR-NUMBER           PIC X(6) VALUE "NUMBER".
@@ -72,28 +175,50 @@
             05  COLUMN-HDR-QTY              PIC X(3) VALUE "QTY".
             05  FILLER                      PIC X(3) VALUES SPACES.
             05  COLUMN-HDR-VALUE            PIC X(5) VALUE "VALUE".
-            05  FILLER                      PIC X(4).
+            05  FILLER                      PIC X(6).
+            05  COLUMN-HDR-SUPPLIER-CODE    PIC X(5) VALUE "SUPPL".
+            05  FILLER                      PIC X(1) VALUE SPACES.
+            05  COLUMN-HDR-SUPPLIER-NAME    PIC X(13) VALUE
+            "SUPPLIER NAME".
+            05  FILLER                      PIC X(3) VALUE SPACES.
        01  TOTAL-VALUE-LINE-WS.
            05  FILLER                      PIC X VALUE SPACES.
            05  SUMMARY-HDR-TOTAL           PIC X(10) VALUE "TOTALVALUE".
            05  FILLER                      PIC X(2) VALUE SPACES.
            05  INVENT-TOTAL-VALUE-FMT      PIC $$,$$,$$9.99.
-           05  FILLER                      PIC X(23) VALUE SPACES.
+           05  FILLER                      PIC X(47) VALUE SPACES.
+       01  SUPPLIER-SUBTOTAL-LINE-WS.
+           05  FILLER                      PIC X VALUE SPACES.
+           05  FILLER                      PIC X(9) VALUE "SUBTOTAL:".
+           05  FILLER                      PIC X VALUE SPACES.
+           05  SUBTOTAL-SUPPLIER-CODE-OUT  PIC X(5).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  SUBTOTAL-SUPPLIER-NAME-OUT  PIC X(16).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  SUBTOTAL-VALUE-OUT          PIC ZZ,ZZ9.99.
+           05  FILLER                      PIC X(28) VALUE SPACES.
        01  RECORD-READ-LINE-WS.
            05  FILLER                     PIC X VALUE SPACES.
-           05  SUMMARY-RECORD-READ        PIC X(12) VALUE 
+           05  SUMMARY-RECORD-READ        PIC X(12) VALUE
            "RECORDS READ".
            05  FILLER                     PIC X(4) VALUE SPACES.
-           05  INVENT-RECORD-IN-CTR       PIC 9(2) VALUE 0.
-           05  FILLER                     PIC X(29) VALUE SPACES.
+           05  INVENT-RECORD-IN-CTR       PIC 9(7) VALUE 0.
+           05  FILLER                     PIC X(48) VALUE SPACES.
        01  RECORD-WRITTEN-LINE-WS.
            05  FILLER                     PIC X VALUE SPACES.
-           05  FILLER                     PIC X(15) VALUE 
+           05  FILLER                     PIC X(15) VALUE
            "RECORDS WRITTEN".
            05  FILLER                     PIC X(1) VALUE SPACES.
-           05  INVENT-RECORD-OUT-CTR      PIC 9(2) VALUE 0.
-           05  FILLER                     PIC X(29) VALUE SPACES.
-           
+           05  INVENT-RECORD-OUT-CTR      PIC 9(7) VALUE 0.
+           05  FILLER                     PIC X(48) VALUE SPACES.
+       01  CONTROL-TOTAL-LINE-WS.
+           05  FILLER                     PIC X VALUE SPACES.
+           05  FILLER                     PIC X(14) VALUE
+           "CONTROL TOTAL:".
+           05  FILLER                     PIC X VALUE SPACES.
+           05  CONTROL-TOTAL-STATUS-WS    PIC X(11) VALUE SPACES.
+           05  FILLER                     PIC X(45) VALUE SPACES.
+
        01  REORD-RECORD-OUT.
            05  FILLER                    PIC X VALUE SPACES.
            05  REORD-PART-NUMBER-OUT     PIC 9(5).
@@ -103,8 +228,8 @@
            05  REORD-PART-QUANTITY-OUT   PIC 9(3).
            05  FILLER                    PIC X(2) VALUES SPACES.
            05  REORD-REORD-POINT-OUT     PIC 9(3).
-           05  FILLER                    PIC X(4) VALUE SPACES.
-           05  REORD-SUPPLIER-NAME       PIC X(15).
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  REORD-SUPPLIER-NAME       PIC X(16).
        01  REORD-COLUMN-HDR-LINE-WS.
             05  FILLER                      PIC X VALUE SPACES.
             05  REORD-COLUMN-HDR-NUMBER     PIC X(6) VALUE "NUMBER".
@@ -114,18 +239,71 @@
             05  REORD-COLUMN-HDR-QTY        PIC X(3) VALUE "QTY".
             05  FILLER                      PIC X(2) VALUES SPACES.
             05  REORD-COLUMN-HDR-POINT      PIC X(5) VALUE "REORD".
-            05  FILLER                      PIC X(2) VALUE SPACES.
+            05  FILLER                      PIC X(1) VALUE SPACES.
             05  REORD-COLUMN-HDR-SUPPLIER   PIC X(8) VALUE "SUPPLIER".
-            05  FILLER                      PIC X(7) VALUE SPACES.
+            05  FILLER                      PIC X(8) VALUE SPACES.
        01  REORD-ROW-FILLER-WS              PIC X(57).
        
        01  EOF-FLAG    PIC A(3).
+       01  SUPPLIER-EOF-FLAG  PIC A(3).
        01  INVENT-TOTAL-VALUE-WS  PIC 9(10) VALUE 0.
        01  PART-VALUE-OUT-WS       PIC 9(7)V99 VALUE 0.
-       
+
+       01  INVENT-FILE-STATUS-WS  PIC X(2) VALUE "00".
+       01  RECORD-FOUND-FLAG-WS   PIC X VALUE "N".
+       01  EDIT-VALID-FLAG-WS     PIC X VALUE "Y".
+       01  REJECT-REASON-WS       PIC X(20) VALUE SPACES.
+       01  INVENT-REJECT-CTR-WS   PIC 9(7) VALUE 0.
+       01  RECORD-COUNT-CHECK-WS  PIC 9(7) VALUE 0.
+
+       01  SUPPLIER-TABLE-WS.
+           05  SUPPLIER-TBL-COUNT-WS   PIC 9(3) VALUE 0.
+           05  SUPPLIER-TBL-ENTRY OCCURS 50 TIMES
+                   INDEXED BY SUPPLIER-TBL-IDX.
+               10  SUPPLIER-CODE-TBL   PIC X(5).
+               10  SUPPLIER-NAME-TBL   PIC X(15).
+       01  LOOKUP-SUPPLIER-CODE-WS     PIC X(5).
+       01  LOOKUP-SUPPLIER-NAME-WS     PIC X(16).
+
+      *ACCUMULATES A SUBTOTAL PER SUPPLIER REGARDLESS OF READ ORDER,
+      *SINCE INVENT-FILE-IN IS KEYED/SORTED BY PART NUMBER, NOT
+      *SUPPLIER CODE, SO SUBTOTALS CAN NO LONGER BE DETECTED BY A
+      *SIMPLE CONTROL BREAK ON CONSECUTIVE RECORDS
+       01  SUPPLIER-SUBTOTAL-TABLE-WS.
+           05  SUPPLIER-SUBTOTAL-COUNT-WS  PIC 9(3) VALUE 0.
+           05  SUPPLIER-SUBTOTAL-TBL OCCURS 50 TIMES
+                   INDEXED BY SUBTOTAL-TBL-IDX.
+               10  SUBTOTAL-CODE-TBL      PIC X(5).
+               10  SUBTOTAL-AMOUNT-TBL    PIC 9(9)V99 VALUE 0.
+
+       01  ADJUST-EOF-FLAG             PIC A(3) VALUE SPACES.
+       01  ADJUST-RECORD-IN-CTR        PIC 9(7) VALUE 0.
+       01  ADJUST-SKIP-COUNT-WS        PIC 9(7) VALUE 0.
+       01  ADJUST-REJECT-REASON-WS     PIC X(24) VALUE SPACES.
+       01  ADJUST-NEW-QUANTITY-WS      PIC S9(5) VALUE 0.
+
+       01  RUN-DATE-WS                 PIC 9(8) VALUE 0.
+
+       01  CHECKPOINT-FILE-STATUS-WS   PIC X(2) VALUE "00".
+       01  CHECKPOINT-INTERVAL-WS      PIC 9(3) VALUE 50.
+       01  RESTART-FLAG-WS             PIC X VALUE "N".
+       01  LAST-CHECKPOINT-PART-NUM-WS PIC 9(5) VALUE 0.
+
+       01  INVENT-FILE-NAME-WS    PIC X(40) VALUE "INVENT.TXT".
+       01  SUPPLIER-FILE-NAME-WS  PIC X(40) VALUE "SUPPLIERS.TXT".
+       01  INVENT-REPORT-NAME-WS  PIC X(40) VALUE "INVREPRT.TXT".
+       01  REORD-REPORT-NAME-WS   PIC X(40) VALUE "REORDREPRT.TXT".
+
+       01  EXCEPTION-VALUE-THRESHOLD-WS  PIC 9(7)V99 VALUE 50000.00.
+
        PROCEDURE DIVISION.
        100-PRODUCE-INVENT-REPORT.
-           
+
+           PERFORM 700-GET-SITE-FILE-NAMES.
+           PERFORM 700-CHECK-FOR-RESTART.
+           IF RESTART-FLAG-WS NOT = "Y"
+               PERFORM 200-APPLY-INVENT-ADJUSTMENTS
+           END-IF.
            PERFORM 200-INITIATE-INVENT-REPORT-JOB.
 
            PERFORM 200-PROCESS-INVENT-RECORD
@@ -136,42 +314,211 @@
            PERFORM 200-TERM-INVENT-FILE.
            STOP RUN.
          
+      *APPLY SIGNED QUANTITY ADJUSTMENTS TO INVENT-FILE-IN BEFORE
+      *THE REPORT PASS RUNS, SO STOCK COUNTS REFLECT REAL MOVEMENT
+       200-APPLY-INVENT-ADJUSTMENTS.
+           PERFORM 700-OPEN-ADJUST-FILES.
+           MOVE ADJUST-SKIP-COUNT-WS TO ADJUST-RECORD-IN-CTR.
+           PERFORM 700-WRITE-ADJUST-CHECKPOINT.
+           PERFORM 700-READ-ADJUST-RECORD.
+           PERFORM 700-PROCESS-ADJUST-RECORD
+               UNTIL ADJUST-EOF-FLAG = "YES".
+           PERFORM 700-CLOSE-ADJUST-FILES.
+
       *INITIATES INVENTORY REPORT JOB
        200-INITIATE-INVENT-REPORT-JOB.
-           
+
            PERFORM 700-OPEN-FILES
-           PERFORM 700-WRITE-COLUMN-HDR.
+           PERFORM 700-POSITION-INVENT-FILE.
+           PERFORM 700-LOAD-SUPPLIER-TABLE.
+           IF RESTART-FLAG-WS NOT = "Y"
+               PERFORM 700-WRITE-COLUMN-HDR
+           END-IF.
            PERFORM 700-READ-INVENT-RECORD.
-       
-      *PROCESS EACH INVENTORY RECORD READ FROM THE FILE 
+
+      *PROCESS EACH INVENTORY RECORD READ FROM THE FILE
        200-PROCESS-INVENT-RECORD.
            PERFORM 700-PRODUCE-INVENT-RECORD-OUT.
+           IF FUNCTION MOD(INVENT-RECORD-IN-CTR, CHECKPOINT-INTERVAL-WS)
+                   = 0
+               PERFORM 700-WRITE-CHECKPOINT
+           END-IF.
            PERFORM 700-READ-INVENT-RECORD.
            
       *CLOSE INVENTORY RECORD FILE
        200-TERM-INVENT-FILE.
+           PERFORM 700-WRITE-CHECKPOINT-COMPLETE.
            CLOSE INVENT-FILE-IN.
            CLOSE SUPPLIER-FILE-IN.
            CLOSE REORD-REPORT-OUT.
+           CLOSE PO-EXTRACT-OUT.
            CLOSE INVENT-REPORT-OUT.
+           CLOSE INVENT-REJECT-OUT.
+           CLOSE VALUE-HISTORY-OUT.
+           CLOSE EXCEPTION-REPORT-OUT.
       
       *WRITE REPORT SUMMARY
        200-WRITE-REPORT-SUMMARY.
-      * MOVE CALCULATED TOTAL VALUE TO REPORT TOTAL VALUE 
+           PERFORM 900-WRITE-ALL-SUPPLIER-SUBTOTALS.
+      * MOVE CALCULATED TOTAL VALUE TO REPORT TOTAL VALUE
            MOVE  INVENT-TOTAL-VALUE-WS TO INVENT-TOTAL-VALUE-FMT.
-           
-           WRITE REPORT-LINE-OUT FROM TOTAL-VALUE-LINE-WS AFTER 
+           PERFORM 700-RECONCILE-RECORD-COUNTS.
+
+           WRITE REPORT-LINE-OUT FROM TOTAL-VALUE-LINE-WS AFTER
            ADVANCING 1 LINE.
-           WRITE REPORT-LINE-OUT FROM RECORD-READ-LINE-WS AFTER 
+           WRITE REPORT-LINE-OUT FROM RECORD-READ-LINE-WS AFTER
            ADVANCING 2 LINE.
            WRITE REPORT-LINE-OUT FROM RECORD-WRITTEN-LINE-WS.
+           WRITE REPORT-LINE-OUT FROM CONTROL-TOTAL-LINE-WS.
+
+      *RECONCILE RECORDS READ AGAINST RECORDS WRITTEN PLUS REJECTED
+       700-RECONCILE-RECORD-COUNTS.
+           COMPUTE RECORD-COUNT-CHECK-WS =
+               INVENT-RECORD-OUT-CTR + INVENT-REJECT-CTR-WS.
+           IF INVENT-RECORD-IN-CTR = RECORD-COUNT-CHECK-WS
+               MOVE "IN BALANCE" TO CONTROL-TOTAL-STATUS-WS
+           ELSE
+               MOVE "OUT OF BAL" TO CONTROL-TOTAL-STATUS-WS.
+
+      *FLAG DATA-QUALITY PROBLEMS WITHOUT STOPPING THE RUN
+       700-CHECK-DATA-QUALITY.
+           IF PART-SUPPLIER-CODE-IN = SPACES
+               MOVE "BLANK SUPPLIER CODE" TO EXC-REASON-OUT
+               PERFORM 900-WRITE-EXCEPTION-RECORD-OUT
+           END-IF.
+           IF PART-UNIT-PRICE-IN = ZERO
+                   AND PART-QUANTITY-IN-HAND-IN > ZERO
+               MOVE "ZERO PRICE ON IN-STOCK PART" TO EXC-REASON-OUT
+               PERFORM 900-WRITE-EXCEPTION-RECORD-OUT
+           END-IF.
+           IF PART-VALUE-OUT-WS > EXCEPTION-VALUE-THRESHOLD-WS
+               MOVE "VALUE EXCEEDS SANITY THRESHOLD" TO EXC-REASON-OUT
+               PERFORM 900-WRITE-EXCEPTION-RECORD-OUT
+           END-IF.
+
+      *OVERRIDE DEFAULT FILE NAMES FROM RUN PARAMETERS FOR MULTI-SITE
+      *BATCH RUNS, SO EACH SITE'S INPUT/OUTPUT CAN RUN WITHOUT SWAPPING
+      *FILES BETWEEN RUNS
+       700-GET-SITE-FILE-NAMES.
+           ACCEPT INVENT-FILE-NAME-WS FROM ENVIRONMENT
+               "INVENT_FILE_NAME"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           ACCEPT SUPPLIER-FILE-NAME-WS FROM ENVIRONMENT
+               "SUPPLIER_FILE_NAME"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           ACCEPT INVENT-REPORT-NAME-WS FROM ENVIRONMENT
+               "INVENT_REPORT_NAME"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           ACCEPT REORD-REPORT-NAME-WS FROM ENVIRONMENT
+               "REORD_REPORT_NAME"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+
+      *CHECK FOR AN IN-PROGRESS CHECKPOINT FROM AN INTERRUPTED RUN
+       700-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS-WS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CHECKPOINT-STATUS-OUT = "IN PROGRESS"
+                   MOVE "Y" TO RESTART-FLAG-WS
+                   MOVE CHECKPOINT-PART-NUMBER-OUT
+                       TO LAST-CHECKPOINT-PART-NUM-WS
+                   MOVE CHECKPOINT-RECORD-IN-CTR-OUT
+                       TO INVENT-RECORD-IN-CTR
+                   MOVE CHECKPOINT-RECORD-OUT-CTR-OUT
+                       TO INVENT-RECORD-OUT-CTR
+                   MOVE CHECKPOINT-REJECT-CTR-OUT
+                       TO INVENT-REJECT-CTR-WS
+                   MOVE CHECKPOINT-TOTAL-VALUE-OUT
+                       TO INVENT-TOTAL-VALUE-WS
+                   MOVE CHECKPOINT-SUBTOTAL-BLOCK-OUT
+                       TO SUPPLIER-SUBTOTAL-TABLE-WS
+               ELSE
+                   IF CHECKPOINT-STATUS-OUT = "ADJUSTING"
+                       MOVE CHECKPOINT-ADJUST-CTR-OUT
+                           TO ADJUST-SKIP-COUNT-WS
+                   END-IF
+               END-IF
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *SKIP PAST ALREADY-PROCESSED RECORDS WHEN RESTARTING A RUN
+       700-POSITION-INVENT-FILE.
+           IF RESTART-FLAG-WS = "Y"
+               MOVE LAST-CHECKPOINT-PART-NUM-WS TO PART-NUMBER-IN
+               START INVENT-FILE-IN KEY IS GREATER THAN PART-NUMBER-IN
+                   INVALID KEY MOVE "YES" TO EOF-FLAG
+               END-START
+           END-IF.
+
+      *RECORD A CHECKPOINT EVERY N RECORDS SO A RESTART CAN SKIP AHEAD
+       700-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           INITIALIZE CHECKPOINT-RECORD.
+           MOVE "IN PROGRESS" TO CHECKPOINT-STATUS-OUT.
+           MOVE PART-NUMBER-IN TO CHECKPOINT-PART-NUMBER-OUT.
+           MOVE INVENT-RECORD-IN-CTR TO CHECKPOINT-RECORD-IN-CTR-OUT.
+           MOVE INVENT-RECORD-OUT-CTR TO CHECKPOINT-RECORD-OUT-CTR-OUT.
+           MOVE INVENT-REJECT-CTR-WS TO CHECKPOINT-REJECT-CTR-OUT.
+           MOVE INVENT-TOTAL-VALUE-WS TO CHECKPOINT-TOTAL-VALUE-OUT.
+           MOVE SUPPLIER-SUBTOTAL-TABLE-WS
+               TO CHECKPOINT-SUBTOTAL-BLOCK-OUT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *MARK THE CHECKPOINT COMPLETE SO THE NEXT RUN STARTS FRESH
+       700-WRITE-CHECKPOINT-COMPLETE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           INITIALIZE CHECKPOINT-RECORD.
+           MOVE "COMPLETE" TO CHECKPOINT-STATUS-OUT.
+           MOVE PART-NUMBER-IN TO CHECKPOINT-PART-NUMBER-OUT.
+           MOVE INVENT-RECORD-IN-CTR TO CHECKPOINT-RECORD-IN-CTR-OUT.
+           MOVE INVENT-RECORD-OUT-CTR TO CHECKPOINT-RECORD-OUT-CTR-OUT.
+           MOVE INVENT-REJECT-CTR-WS TO CHECKPOINT-REJECT-CTR-OUT.
+           MOVE INVENT-TOTAL-VALUE-WS TO CHECKPOINT-TOTAL-VALUE-OUT.
+           MOVE SUPPLIER-SUBTOTAL-TABLE-WS
+               TO CHECKPOINT-SUBTOTAL-BLOCK-OUT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *RECORD PROGRESS THROUGH THE ADJUSTMENT PASS SO A CRASH MID-PASS
+      *DOESN'T RE-APPLY DELTAS ALREADY COMMITTED TO INVENT-FILE-IN
+       700-WRITE-ADJUST-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           INITIALIZE CHECKPOINT-RECORD.
+           MOVE "ADJUSTING" TO CHECKPOINT-STATUS-OUT.
+           MOVE ADJUST-RECORD-IN-CTR TO CHECKPOINT-ADJUST-CTR-OUT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
       *OPEN INPUT AND OUTPUT FILES
        700-OPEN-FILES.
            OPEN INPUT INVENT-FILE-IN.
            OPEN INPUT SUPPLIER-FILE-IN.
-           OPEN OUTPUT INVENT-REPORT-OUT.
-           OPEN OUTPUT REORD-REPORT-OUT.
+           IF RESTART-FLAG-WS = "Y"
+               OPEN EXTEND INVENT-REPORT-OUT
+               OPEN EXTEND REORD-REPORT-OUT
+               OPEN EXTEND PO-EXTRACT-OUT
+               OPEN EXTEND INVENT-REJECT-OUT
+               OPEN EXTEND EXCEPTION-REPORT-OUT
+           ELSE
+               OPEN OUTPUT INVENT-REPORT-OUT
+               OPEN OUTPUT REORD-REPORT-OUT
+               OPEN OUTPUT PO-EXTRACT-OUT
+               OPEN OUTPUT INVENT-REJECT-OUT
+               OPEN OUTPUT EXCEPTION-REPORT-OUT
+           END-IF.
+           OPEN EXTEND VALUE-HISTORY-OUT.
+           ACCEPT RUN-DATE-WS FROM DATE YYYYMMDD.
       
       *WRITE REPORT HEADER  
        700-WRITE-COLUMN-HDR.
@@ -183,40 +530,264 @@
            AFTER ADVANCING 1 LINE.
            WRITE REORD-REPRT-LINE-OUT FROM REORD-ROW-FILLER-WS.
        
-      *READ INVENTORY RECORD FROM FILE 
+      *LOAD SUPPLIER NAMES INTO A TABLE FOR REORDER REPORT LOOKUP
+       700-LOAD-SUPPLIER-TABLE.
+           PERFORM UNTIL SUPPLIER-EOF-FLAG = "YES"
+               READ SUPPLIER-FILE-IN
+                   AT END MOVE "YES" TO SUPPLIER-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO SUPPLIER-TBL-COUNT-WS
+                       SET SUPPLIER-TBL-IDX TO SUPPLIER-TBL-COUNT-WS
+                       MOVE SUPPLIER-CODE-IN TO
+                           SUPPLIER-CODE-TBL (SUPPLIER-TBL-IDX)
+                       MOVE SUPPLIER-NAME-IN TO
+                           SUPPLIER-NAME-TBL (SUPPLIER-TBL-IDX)
+               END-READ
+           END-PERFORM.
+
+      *OPEN THE ADJUSTMENT TRANSACTION FILE AND THE MASTER FOR UPDATE
+       700-OPEN-ADJUST-FILES.
+           OPEN INPUT ADJUST-FILE-IN.
+           IF ADJUST-SKIP-COUNT-WS > 0
+               OPEN EXTEND ADJUST-REJECT-OUT
+           ELSE
+               OPEN OUTPUT ADJUST-REJECT-OUT
+           END-IF.
+           OPEN I-O INVENT-FILE-IN.
+
+      *READ ONE ADJUSTMENT TRANSACTION RECORD
+       700-READ-ADJUST-RECORD.
+           READ ADJUST-FILE-IN
+               AT END MOVE "YES" TO ADJUST-EOF-FLAG
+           END-READ.
+
+      *APPLY ONE ADJUSTMENT (UNLESS ALREADY APPLIED BEFORE A RESTART)
+      *THEN READ THE NEXT ONE, CHECKPOINTING PROGRESS PERIODICALLY
+       700-PROCESS-ADJUST-RECORD.
+           ADD 1 TO ADJUST-RECORD-IN-CTR.
+           IF ADJUST-RECORD-IN-CTR > ADJUST-SKIP-COUNT-WS
+               PERFORM 700-APPLY-ONE-ADJUSTMENT
+           END-IF.
+           IF FUNCTION MOD(ADJUST-RECORD-IN-CTR, CHECKPOINT-INTERVAL-WS)
+                   = 0
+               PERFORM 700-WRITE-ADJUST-CHECKPOINT
+           END-IF.
+           PERFORM 700-READ-ADJUST-RECORD.
+
+      *LOOK UP THE MASTER RECORD FOR THIS ADJUSTMENT BY PART NUMBER
+       700-APPLY-ONE-ADJUSTMENT.
+           PERFORM 700-EDIT-ADJUST-RECORD.
+           IF EDIT-VALID-FLAG-WS = "Y"
+               MOVE ADJUST-PART-NUMBER-IN TO PART-NUMBER-IN
+               READ INVENT-FILE-IN
+                   INVALID KEY
+                       MOVE "PART NOT FOUND" TO ADJUST-REJECT-REASON-WS
+                       PERFORM 900-WRITE-ADJUST-REJECT-OUT
+                   NOT INVALID KEY
+                       PERFORM 700-UPDATE-INVENT-QUANTITY
+               END-READ
+           ELSE
+               PERFORM 900-WRITE-ADJUST-REJECT-OUT
+           END-IF.
+
+      *EDIT ADJUSTMENT RECORD FOR VALID NUMERIC FIELDS BEFORE PROCESSING
+       700-EDIT-ADJUST-RECORD.
+           MOVE "Y" TO EDIT-VALID-FLAG-WS.
+           IF ADJUST-PART-NUMBER-IN NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-FLAG-WS
+               MOVE "BAD PART NUMBER" TO ADJUST-REJECT-REASON-WS
+           ELSE
+               IF ADJUST-QUANTITY-DELTA-IN NOT NUMERIC
+                   MOVE "N" TO EDIT-VALID-FLAG-WS
+                   MOVE "BAD QUANTITY DELTA" TO ADJUST-REJECT-REASON-WS.
+
+      *ADD THE SIGNED DELTA TO QUANTITY ON HAND AND REWRITE THE MASTER
+       700-UPDATE-INVENT-QUANTITY.
+           COMPUTE ADJUST-NEW-QUANTITY-WS =
+               PART-QUANTITY-IN-HAND-IN + ADJUST-QUANTITY-DELTA-IN.
+           IF ADJUST-NEW-QUANTITY-WS < 0
+               MOVE "RESULT WOULD BE NEGATIVE" TO
+                   ADJUST-REJECT-REASON-WS
+               PERFORM 900-WRITE-ADJUST-REJECT-OUT
+           ELSE IF ADJUST-NEW-QUANTITY-WS > 999
+               MOVE "RESULT EXCEEDS MAXIMUM" TO
+                   ADJUST-REJECT-REASON-WS
+               PERFORM 900-WRITE-ADJUST-REJECT-OUT
+           ELSE
+               MOVE ADJUST-NEW-QUANTITY-WS TO PART-QUANTITY-IN-HAND-IN
+               REWRITE INVENT-RECORD-IN
+           END-IF.
+
+      *CLOSE THE ADJUSTMENT FILES AND THE MASTER OPENED FOR UPDATE
+       700-CLOSE-ADJUST-FILES.
+           CLOSE ADJUST-FILE-IN.
+           CLOSE ADJUST-REJECT-OUT.
+           CLOSE INVENT-FILE-IN.
+
+      *READ INVENTORY RECORD FROM FILE, SKIPPING OVER REJECTED RECORDS
        700-READ-INVENT-RECORD.
-           READ INVENT-FILE-IN
-               AT END MOVE "YES" TO EOF-FLAG
-               NOT AT END ADD 1 TO  INVENT-RECORD-IN-CTR.
-       
-      *CREATE AND WRITE INVENTORY REPORT DATA 
+           MOVE "N" TO RECORD-FOUND-FLAG-WS.
+           PERFORM UNTIL EOF-FLAG = "YES" OR RECORD-FOUND-FLAG-WS = "Y"
+               READ INVENT-FILE-IN NEXT RECORD
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO INVENT-RECORD-IN-CTR
+                       PERFORM 700-EDIT-INVENT-RECORD
+                       IF EDIT-VALID-FLAG-WS = "Y"
+                           MOVE "Y" TO RECORD-FOUND-FLAG-WS
+                       ELSE
+                           PERFORM 900-WRITE-REJECT-RECORD-OUT
+               END-READ
+           END-PERFORM.
+
+      *EDIT INVENTORY RECORD FOR VALID NUMERIC FIELDS BEFORE PROCESSING
+       700-EDIT-INVENT-RECORD.
+           MOVE "Y" TO EDIT-VALID-FLAG-WS.
+           MOVE SPACES TO REJECT-REASON-WS.
+           IF PART-QUANTITY-IN-HAND-IN NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-FLAG-WS
+               MOVE "BAD QUANTITY ON HAND" TO REJECT-REASON-WS
+           ELSE
+               IF PART-UNIT-PRICE-IN NOT NUMERIC
+                   MOVE "N" TO EDIT-VALID-FLAG-WS
+                   MOVE "BAD UNIT PRICE" TO REJECT-REASON-WS
+               ELSE
+                   IF PART-RE-ORDER-POINT-IN NOT NUMERIC
+                       MOVE "N" TO EDIT-VALID-FLAG-WS
+                       MOVE "BAD REORDER POINT" TO REJECT-REASON-WS.
+
+      *CREATE AND WRITE INVENTORY REPORT DATA
        700-PRODUCE-INVENT-RECORD-OUT.
            IF PART-QUANTITY-IN-HAND-IN < PART-RE-ORDER-POINT-IN
                PERFORM 900-CREATE-REORD-RECORD-OUT.
            PERFORM 900-CREATE-INVENT-RECORD-OUT.
            PERFORM 900-WRITE-INVENT-RECORD-OUT.
-      
+
+      *ADD THIS PART'S VALUE TO ITS SUPPLIER'S RUNNING SUBTOTAL, ADDING
+      *A NEW TABLE ENTRY THE FIRST TIME A SUPPLIER CODE IS SEEN
+       900-ACCUMULATE-SUPPLIER-SUBTOTAL.
+           SET SUBTOTAL-TBL-IDX TO 1.
+           SEARCH SUPPLIER-SUBTOTAL-TBL
+               VARYING SUBTOTAL-TBL-IDX
+               AT END
+                   ADD 1 TO SUPPLIER-SUBTOTAL-COUNT-WS
+                   SET SUBTOTAL-TBL-IDX TO SUPPLIER-SUBTOTAL-COUNT-WS
+                   MOVE PART-SUPPLIER-CODE-IN
+                       TO SUBTOTAL-CODE-TBL (SUBTOTAL-TBL-IDX)
+                   MOVE PART-VALUE-OUT-WS
+                       TO SUBTOTAL-AMOUNT-TBL (SUBTOTAL-TBL-IDX)
+               WHEN SUBTOTAL-TBL-IDX > SUPPLIER-SUBTOTAL-COUNT-WS
+                   ADD 1 TO SUPPLIER-SUBTOTAL-COUNT-WS
+                   SET SUBTOTAL-TBL-IDX TO SUPPLIER-SUBTOTAL-COUNT-WS
+                   MOVE PART-SUPPLIER-CODE-IN
+                       TO SUBTOTAL-CODE-TBL (SUBTOTAL-TBL-IDX)
+                   MOVE PART-VALUE-OUT-WS
+                       TO SUBTOTAL-AMOUNT-TBL (SUBTOTAL-TBL-IDX)
+               WHEN SUBTOTAL-CODE-TBL (SUBTOTAL-TBL-IDX) =
+                       PART-SUPPLIER-CODE-IN
+                   ADD PART-VALUE-OUT-WS
+                       TO SUBTOTAL-AMOUNT-TBL (SUBTOTAL-TBL-IDX)
+           END-SEARCH.
+
       *CREATE INVENTORY REPORT FOR WRITING
        900-CREATE-INVENT-RECORD-OUT.
            MOVE PART-NUMBER-IN TO PART-NUMBER-OUT.
            MOVE PART-NAME-IN TO PART-NAME-OUT.
            MOVE PART-QUANTITY-IN-HAND-IN TO PART-QUANTITY-OUT.
-           MULTIPLY PART-QUANTITY-IN-HAND-IN BY PART-UNIT-PRICE-IN 
+           MULTIPLY PART-QUANTITY-IN-HAND-IN BY PART-UNIT-PRICE-IN
            GIVING PART-VALUE-OUT-WS.
            ADD PART-VALUE-OUT-WS TO INVENT-TOTAL-VALUE-WS.
+           PERFORM 900-ACCUMULATE-SUPPLIER-SUBTOTAL.
            MOVE PART-VALUE-OUT-WS TO PART-VALUE-OUT.
-      
-      *WRITE INVENTORY REPORT DATA 
+           MOVE PART-SUPPLIER-CODE-IN TO PART-SUPPLIER-CODE-OUT.
+           MOVE PART-SUPPLIER-CODE-IN TO LOOKUP-SUPPLIER-CODE-WS.
+           PERFORM 900-LOOKUP-SUPPLIER-NAME.
+           MOVE LOOKUP-SUPPLIER-NAME-WS TO PART-SUPPLIER-NAME-OUT.
+           PERFORM 900-WRITE-VALUE-HISTORY-OUT.
+           PERFORM 700-CHECK-DATA-QUALITY.
+
+      *APPEND THIS PART'S VALUE TO THE CUMULATIVE DATED HISTORY FILE
+       900-WRITE-VALUE-HISTORY-OUT.
+           MOVE RUN-DATE-WS TO HIST-RUN-DATE-OUT.
+           MOVE PART-NUMBER-IN TO HIST-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO HIST-PART-NAME-OUT.
+           MOVE PART-VALUE-OUT-WS TO HIST-PART-VALUE-OUT.
+           WRITE VALUE-HISTORY-RECORD-OUT.
+
+      *WRITE INVENTORY REPORT DATA
        900-WRITE-INVENT-RECORD-OUT.
            WRITE REPORT-LINE-OUT FROM INVENT-RECORD-OUT.
            ADD 1 TO INVENT-RECORD-OUT-CTR.
+
+      *WRITE ONE SUBTOTAL LINE PER SUPPLIER ACCUMULATED DURING THE RUN,
+      *REGARDLESS OF THE ORDER PARTS WERE READ IN
+       900-WRITE-ALL-SUPPLIER-SUBTOTALS.
+           PERFORM VARYING SUBTOTAL-TBL-IDX FROM 1 BY 1
+                   UNTIL SUBTOTAL-TBL-IDX > SUPPLIER-SUBTOTAL-COUNT-WS
+               MOVE SUBTOTAL-CODE-TBL (SUBTOTAL-TBL-IDX)
+                   TO SUBTOTAL-SUPPLIER-CODE-OUT
+               MOVE SUBTOTAL-CODE-TBL (SUBTOTAL-TBL-IDX)
+                   TO LOOKUP-SUPPLIER-CODE-WS
+               PERFORM 900-LOOKUP-SUPPLIER-NAME
+               MOVE LOOKUP-SUPPLIER-NAME-WS
+                   TO SUBTOTAL-SUPPLIER-NAME-OUT
+               MOVE SUBTOTAL-AMOUNT-TBL (SUBTOTAL-TBL-IDX)
+                   TO SUBTOTAL-VALUE-OUT
+               WRITE REPORT-LINE-OUT FROM SUPPLIER-SUBTOTAL-LINE-WS
+           END-PERFORM.
       
+      *WRITE ONE DATA-QUALITY EXCEPTION RECORD
+       900-WRITE-EXCEPTION-RECORD-OUT.
+           MOVE PART-NUMBER-IN TO EXC-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO EXC-PART-NAME-OUT.
+           WRITE EXCEPTION-RECORD-OUT.
+
+      *WRITE A REJECTED INVENTORY RECORD WITH ITS REASON CODE
+       900-WRITE-REJECT-RECORD-OUT.
+           MOVE INVENT-RECORD-IN TO REJECT-INVENT-DATA-OUT.
+           MOVE REJECT-REASON-WS TO REJECT-REASON-OUT.
+           WRITE REJECT-RECORD-OUT.
+           ADD 1 TO INVENT-REJECT-CTR-WS.
+
+      *WRITE A REJECTED ADJUSTMENT TRANSACTION WITH ITS REASON CODE
+       900-WRITE-ADJUST-REJECT-OUT.
+           MOVE ADJUST-RECORD-IN TO ADJUST-REJECT-DATA-OUT.
+           MOVE ADJUST-REJECT-REASON-WS TO ADJUST-REJECT-REASON-OUT.
+           WRITE ADJUST-REJECT-RECORD-OUT.
+
       *CREATE REORDER RECORD
        900-CREATE-REORD-RECORD-OUT.
            MOVE PART-NUMBER-IN TO REORD-PART-NUMBER-OUT.
            MOVE PART-NAME-IN TO REORD-PART-NAME-OUT.
            MOVE PART-QUANTITY-IN-HAND-IN TO REORD-PART-QUANTITY-OUT.
            MOVE PART-RE-ORDER-POINT-IN TO REORD-REORD-POINT-OUT.
-           
+           MOVE PART-SUPPLIER-CODE-IN TO LOOKUP-SUPPLIER-CODE-WS.
+           PERFORM 900-LOOKUP-SUPPLIER-NAME.
+           MOVE LOOKUP-SUPPLIER-NAME-WS TO REORD-SUPPLIER-NAME.
+
            WRITE REORD-REPRT-LINE-OUT FROM REORD-RECORD-OUT.
-       
\ No newline at end of file
+           PERFORM 900-WRITE-PO-EXTRACT-OUT.
+
+      *WRITE ONE FIXED-WIDTH PURCHASE-ORDER-READY RECORD
+       900-WRITE-PO-EXTRACT-OUT.
+           MOVE PART-NUMBER-IN TO PO-PART-NUMBER-OUT.
+           COMPUTE PO-ORDER-QTY-OUT =
+               PART-RE-ORDER-POINT-IN - PART-QUANTITY-IN-HAND-IN.
+           MOVE PART-SUPPLIER-CODE-IN TO PO-SUPPLIER-CODE-OUT.
+           WRITE PO-EXTRACT-RECORD-OUT.
+
+      *LOOK UP SUPPLIER NAME FOR LOOKUP-SUPPLIER-CODE-WS IN THE TABLE
+       900-LOOKUP-SUPPLIER-NAME.
+           MOVE "UNKNOWN SUPPLIER" TO LOOKUP-SUPPLIER-NAME-WS.
+           SET SUPPLIER-TBL-IDX TO 1.
+           SEARCH SUPPLIER-TBL-ENTRY
+               VARYING SUPPLIER-TBL-IDX
+               AT END
+                   MOVE "UNKNOWN SUPPLIER" TO LOOKUP-SUPPLIER-NAME-WS
+               WHEN SUPPLIER-TBL-IDX > SUPPLIER-TBL-COUNT-WS
+                   MOVE "UNKNOWN SUPPLIER" TO LOOKUP-SUPPLIER-NAME-WS
+               WHEN SUPPLIER-CODE-TBL (SUPPLIER-TBL-IDX) =
+                       LOOKUP-SUPPLIER-CODE-WS
+                   MOVE SUPPLIER-NAME-TBL (SUPPLIER-TBL-IDX) TO
+                       LOOKUP-SUPPLIER-NAME-WS
+           END-SEARCH.
