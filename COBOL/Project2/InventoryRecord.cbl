@@ -1,25 +1,57 @@
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Project2.
        AUTHOR. RIFAT SHAMS.
        DATE-WRITTEN. 11 MARCH 2018
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INVENT-FILE-IN
+               ASSIGN TO DYNAMIC INVENT-FILE-NAME-WS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
                ASSIGN TO
-               "INVENT01.TXT"
+               "SORTWORK.TMP".
+
+           SELECT SORTED-INVENT-FILE
+               ASSIGN TO
+               "INVENT01-SORTED.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-               
+
            SELECT INVENT-REPORT-OUT
+               ASSIGN TO DYNAMIC INVENT-REPORT-NAME-WS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-REJECT-OUT
                ASSIGN TO
-                   "INVREPRT.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-       CONFIGURATION SECTION.
+               "INVENT-REJECTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALUE-HISTORY-OUT
+               ASSIGN TO
+               "VALUE-HISTORY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT-OUT
+               ASSIGN TO
+               "INVENT-EXCEPTIONS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE-IN
            RECORD CONTAINS 40 CHARACTERS.
+       01  INVENT-RECORD-RAW-IN            PIC X(40).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD-WS.
+           05  SORT-PART-NUMBER-WS        PIC 9(5).
+           05  FILLER                     PIC X(35).
+
+       FD  SORTED-INVENT-FILE
+           RECORD CONTAINS 40 CHARACTERS.
        01  INVENT-RECORD-IN.
            05  PART-NUMBER-IN             PIC 9(5).
            05  PART-NAME-IN               PIC X(20).
@@ -27,11 +59,35 @@
            05  PART-UNIT-PRICE-IN         PIC 9(4).
            05  PART-SUPPLIER-CODE-IN      PIC X(5).
            05  PART-RE-ORDER-POINT-IN     PIC 9(3).
-       
+
        FD  INVENT-REPORT-OUT
            RECORD CONTAINS 46 CHARACTERS.
        01  REPORT-LINE-OUT                 PIC X(46).
-     
+
+       FD  INVENT-REJECT-OUT
+           RECORD CONTAINS 61 CHARACTERS.
+       01  REJECT-RECORD-OUT.
+           05  REJECT-INVENT-DATA-OUT      PIC X(40).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  REJECT-REASON-OUT           PIC X(20).
+
+       FD  VALUE-HISTORY-OUT
+           RECORD CONTAINS 42 CHARACTERS.
+       01  VALUE-HISTORY-RECORD-OUT.
+           05  HIST-RUN-DATE-OUT           PIC 9(8).
+           05  HIST-PART-NUMBER-OUT        PIC 9(5).
+           05  HIST-PART-NAME-OUT          PIC X(20).
+           05  HIST-PART-VALUE-OUT         PIC 9(7)V99.
+
+       FD  EXCEPTION-REPORT-OUT
+           RECORD CONTAINS 57 CHARACTERS.
+       01  EXCEPTION-RECORD-OUT.
+           05  EXC-PART-NUMBER-OUT         PIC 9(5).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  EXC-PART-NAME-OUT           PIC X(20).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  EXC-REASON-OUT              PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  INVENT-RECORD-OUT.
            05  FILLER                      PIC X VALUE SPACES.
@@ -74,10 +130,20 @@
            05  INVENT-RECORD-OUT-CTR      PIC 9(2) VALUE 0.
            05  FILLER                     PIC X(27) VALUE SPACES.
        01  EOF-FLAG    PIC A(3).
+       01  RECORD-FOUND-FLAG-WS   PIC X VALUE "N".
+       01  EDIT-VALID-FLAG-WS     PIC X VALUE "Y".
+       01  REJECT-REASON-WS       PIC X(20) VALUE SPACES.
+       01  INVENT-REJECT-CTR-WS   PIC 9(7) VALUE 0.
+       01  RUN-DATE-WS            PIC 9(8) VALUE 0.
+       01  INVENT-FILE-NAME-WS    PIC X(40) VALUE "INVENT01.TXT".
+       01  INVENT-REPORT-NAME-WS  PIC X(40) VALUE "INVREPRT.TXT".
+
+       01  EXCEPTION-VALUE-THRESHOLD-WS  PIC 9(7) VALUE 50000.
 
        PROCEDURE DIVISION.
        100-PRODUCE-INVENT-REPORT.
-           
+
+           PERFORM 700-GET-SITE-FILE-NAMES.
            PERFORM 200-INITIATE-INVENT-REPORT-JOB.
 
            PERFORM 200-PROCESS-INVENT-RECORD
@@ -90,7 +156,8 @@
          
       *INITIATES INVENTORY REPORT JOB
        200-INITIATE-INVENT-REPORT-JOB.
-           
+
+           PERFORM 700-SORT-INVENT-FILE.
            PERFORM 700-OPEN-FILES
            PERFORM 700-WRITE-COLUMN-HDR.
            PERFORM 700-READ-INVENT-RECORD.
@@ -102,8 +169,11 @@
            
       *CLOSE INVENTORY RECORD FILE
        200-TERM-INVENT-FILE.
-           CLOSE INVENT-FILE-IN.
+           CLOSE SORTED-INVENT-FILE.
            CLOSE INVENT-REPORT-OUT.
+           CLOSE INVENT-REJECT-OUT.
+           CLOSE VALUE-HISTORY-OUT.
+           CLOSE EXCEPTION-REPORT-OUT.
       
       *WRITE REPORT SUMMARY
        200-WRITE-REPORT-SUMMARY.
@@ -113,23 +183,103 @@
            ADVANCING 2 LINE.
            WRITE REPORT-LINE-OUT FROM RECORD-WRITTEN-LINE-WS.
 
+      *SORT THE RAW INVENTORY FILE INTO PART-NUMBER SEQUENCE
+       700-SORT-INVENT-FILE.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SORT-PART-NUMBER-WS
+               USING INVENT-FILE-IN
+               GIVING SORTED-INVENT-FILE.
+
+      *OVERRIDE DEFAULT FILE NAMES FROM RUN PARAMETERS FOR MULTI-SITE
+      *BATCH RUNS, SO EACH SITE'S INPUT/OUTPUT CAN RUN WITHOUT SWAPPING
+      *FILES BETWEEN RUNS
+       700-GET-SITE-FILE-NAMES.
+           ACCEPT INVENT-FILE-NAME-WS FROM ENVIRONMENT
+               "INVENT_FILE_NAME"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           ACCEPT INVENT-REPORT-NAME-WS FROM ENVIRONMENT
+               "INVENT_REPORT_NAME"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+
       *OPEN INPUT AND OUTPUT FILES
        700-OPEN-FILES.
-           OPEN INPUT INVENT-FILE-IN.
+           OPEN INPUT SORTED-INVENT-FILE.
            OPEN OUTPUT INVENT-REPORT-OUT.
-      
-      *WRITE REPORT HEADER  
+           OPEN OUTPUT INVENT-REJECT-OUT.
+           OPEN OUTPUT EXCEPTION-REPORT-OUT.
+           OPEN EXTEND VALUE-HISTORY-OUT.
+           ACCEPT RUN-DATE-WS FROM DATE YYYYMMDD.
+
+      *WRITE REPORT HEADER
        700-WRITE-COLUMN-HDR.
            WRITE REPORT-LINE-OUT  FROM COLUMN-HDR-LINE-WS AFTER
            ADVANCING 1 LINE.
            WRITE REPORT-LINE-OUT  FROM ROW-FILLER-WS.
        
-      *READ INVENTORY RECORD FROM FILE 
+      *READ INVENTORY RECORD FROM FILE, SKIPPING OVER REJECTED RECORDS
        700-READ-INVENT-RECORD.
-           READ INVENT-FILE-IN
-               AT END MOVE "YES" TO EOF-FLAG
-               NOT AT END ADD 1 TO  INVENT-RECORD-IN-CTR.
-       
+           MOVE "N" TO RECORD-FOUND-FLAG-WS.
+           PERFORM UNTIL EOF-FLAG = "YES" OR RECORD-FOUND-FLAG-WS = "Y"
+               READ SORTED-INVENT-FILE
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO INVENT-RECORD-IN-CTR
+                       PERFORM 700-EDIT-INVENT-RECORD
+                       IF EDIT-VALID-FLAG-WS = "Y"
+                           MOVE "Y" TO RECORD-FOUND-FLAG-WS
+                       ELSE
+                           PERFORM 900-WRITE-REJECT-RECORD-OUT
+               END-READ
+           END-PERFORM.
+
+      *EDIT INVENTORY RECORD FOR VALID NUMERIC FIELDS BEFORE PROCESSING
+       700-EDIT-INVENT-RECORD.
+           MOVE "Y" TO EDIT-VALID-FLAG-WS.
+           MOVE SPACES TO REJECT-REASON-WS.
+           IF PART-QUANTITY-IN-HAND-IN NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-FLAG-WS
+               MOVE "BAD QUANTITY ON HAND" TO REJECT-REASON-WS
+           ELSE
+               IF PART-UNIT-PRICE-IN NOT NUMERIC
+                   MOVE "N" TO EDIT-VALID-FLAG-WS
+                   MOVE "BAD UNIT PRICE" TO REJECT-REASON-WS
+               ELSE
+                   IF PART-RE-ORDER-POINT-IN NOT NUMERIC
+                       MOVE "N" TO EDIT-VALID-FLAG-WS
+                       MOVE "BAD REORDER POINT" TO REJECT-REASON-WS.
+
+      *FLAG DATA-QUALITY PROBLEMS WITHOUT STOPPING THE RUN
+       700-CHECK-DATA-QUALITY.
+           IF PART-SUPPLIER-CODE-IN = SPACES
+               MOVE "BLANK SUPPLIER CODE" TO EXC-REASON-OUT
+               PERFORM 900-WRITE-EXCEPTION-RECORD-OUT
+           END-IF.
+           IF PART-UNIT-PRICE-IN = ZERO
+                   AND PART-QUANTITY-IN-HAND-IN > ZERO
+               MOVE "ZERO PRICE ON IN-STOCK PART" TO EXC-REASON-OUT
+               PERFORM 900-WRITE-EXCEPTION-RECORD-OUT
+           END-IF.
+           IF PART-VALUE-OUT > EXCEPTION-VALUE-THRESHOLD-WS
+               MOVE "VALUE EXCEEDS SANITY THRESHOLD" TO EXC-REASON-OUT
+               PERFORM 900-WRITE-EXCEPTION-RECORD-OUT
+           END-IF.
+
+      *WRITE ONE DATA-QUALITY EXCEPTION RECORD
+       900-WRITE-EXCEPTION-RECORD-OUT.
+           MOVE PART-NUMBER-IN TO EXC-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO EXC-PART-NAME-OUT.
+           WRITE EXCEPTION-RECORD-OUT.
+
+      *WRITE A REJECTED INVENTORY RECORD WITH ITS REASON CODE
+       900-WRITE-REJECT-RECORD-OUT.
+           MOVE INVENT-RECORD-IN TO REJECT-INVENT-DATA-OUT.
+           MOVE REJECT-REASON-WS TO REJECT-REASON-OUT.
+           WRITE REJECT-RECORD-OUT.
+           ADD 1 TO INVENT-REJECT-CTR-WS.
+
       *CREATE AND WRITE INVENTORY REPORT DATA 
        700-PRODUCE-INVENT-RECORD-OUT.
            PERFORM 900-CREATE-INVENT-RECORD-OUT.
@@ -143,8 +293,18 @@
            MULTIPLY PART-QUANTITY-IN-HAND-IN BY PART-UNIT-PRICE-IN 
            GIVING PART-VALUE-OUT.
            ADD PART-VALUE-OUT TO INVENT-TOTAL-VALUE.
-      
-      *WRITE INVENTORY REPORT DATA 
+           PERFORM 900-WRITE-VALUE-HISTORY-OUT.
+           PERFORM 700-CHECK-DATA-QUALITY.
+
+      *APPEND THIS PART'S VALUE TO THE CUMULATIVE DATED HISTORY FILE
+       900-WRITE-VALUE-HISTORY-OUT.
+           MOVE RUN-DATE-WS TO HIST-RUN-DATE-OUT.
+           MOVE PART-NUMBER-IN TO HIST-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO HIST-PART-NAME-OUT.
+           MOVE PART-VALUE-OUT TO HIST-PART-VALUE-OUT.
+           WRITE VALUE-HISTORY-RECORD-OUT.
+
+      *WRITE INVENTORY REPORT DATA
        900-WRITE-INVENT-RECORD-OUT.
            WRITE REPORT-LINE-OUT FROM INVENT-RECORD-OUT.
-           ADD 1 TO INVENT-RECORD-OUT-CTR.
\ No newline at end of file
+           ADD 1 TO INVENT-RECORD-OUT-CTR.
