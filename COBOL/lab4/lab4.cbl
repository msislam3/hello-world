@@ -2,7 +2,7 @@
        PROGRAM-ID. lab4 as "lab4".
        AUTHOR. RIFAT SHAMS.
        DATE-WRITTEN. 8 February, 2018.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
@@ -10,58 +10,357 @@
            SELECT SALES-FILE
                ASSIGN TO "SALES.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RENTAL-REPORT-OUT
+               ASSIGN TO "RENTALRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-FILE-IN
+               ASSIGN TO "CUSTOMERS.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID-IN
+               FILE STATUS IS CUSTOMER-FILE-STATUS-WS.
+
+           SELECT CUSTOMER-HISTORY-OUT
+               ASSIGN TO "CUSTHIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SALES-FILE
-           RECORD CONTAINS 44 CHARACTERS.
+           RECORD CONTAINS 54 CHARACTERS.
        01  SALES-RECORD.
            05  CAR-REGISTRATION-NUMBER-IN PIC 9(8).
-           05  CAR-TYPE-IN                PIC X(10).        
+           05  CAR-TYPE-IN                PIC X(10).
            05  CAR-MODEL-IN               PIC X(5).
            05  CAR-MODEL-YEAR-IN.
                10  MODEL-YEAR-IN    PIC 9(4).
                10  MODEL-MONTH-IN   PIC 9(2).
                10  MODEL-DAY-IN     PIC 9(2).
            05  RENTER-IN.
-               10  RENTER-NAME-IN.
-                   20  RENTER-FIRST-NAME-IN   PIC X(15).
-                   20  RENTER-INITIAL-IN      PIC X(2).
-                   20  RENTER-LAST-NAME-IN    PIC  X(28).
-               10  RENTER-ADDRESS-IN.
-                   20  STREET-ADDRESS-IN  PIC X(25).
-                   20  CITY-IN            PIC X(15).
-                   20  PROVINCE-IN        PIC X(15).
-                   20  POSTAL-CODE-IN     PIC X(6).
+               10  CUSTOMER-ID-IN-SALES   PIC 9(7).
                10  RETURN-DATE-IN.
                    20  RETURN-DATE-YEAR-IN    PIC 9(4).
                    20  RETURN-DATE-MONTH-IN   PIC 9(2).
                    20  RETURN-DATE-DAY-IN     PIC 9(2).
+               10  RENTAL-DUE-DATE-IN.
+                   20  DUE-DATE-YEAR-IN       PIC 9(4).
+                   20  DUE-DATE-MONTH-IN      PIC 9(2).
+                   20  DUE-DATE-DAY-IN        PIC 9(2).
+
+       FD  RENTAL-REPORT-OUT
+           RECORD CONTAINS 105 CHARACTERS.
+       01  REPORT-LINE-OUT                 PIC X(105).
+
+       FD  CUSTOMER-FILE-IN
+           RECORD CONTAINS 113 CHARACTERS.
+       01  CUSTOMER-RECORD-IN.
+           05  CUSTOMER-ID-IN              PIC 9(7).
+           05  CUSTOMER-NAME-IN.
+               10  CUSTOMER-FIRST-NAME-IN  PIC X(15).
+               10  CUSTOMER-INITIAL-IN     PIC X(2).
+               10  CUSTOMER-LAST-NAME-IN   PIC X(28).
+           05  CUSTOMER-ADDRESS-IN.
+               10  CUST-STREET-ADDRESS-IN  PIC X(25).
+               10  CUST-CITY-IN            PIC X(15).
+               10  CUST-PROVINCE-IN        PIC X(15).
+               10  CUST-POSTAL-CODE-IN     PIC X(6).
+
+       FD  CUSTOMER-HISTORY-OUT
+           RECORD CONTAINS 140 CHARACTERS.
+       01  CUSTOMER-HISTORY-LINE-OUT       PIC X(140).
+
        WORKING-STORAGE SECTION.
+       01  RENTAL-RECORD-OUT.
+           05  FILLER                      PIC X VALUE SPACES.
+           05  REG-NUMBER-OUT              PIC 9(8).
+           05  FILLER                      PIC X(7) VALUE SPACES.
+           05  CAR-TYPE-OUT                PIC X(10).
+           05  FILLER                      PIC X VALUE SPACES.
+           05  CAR-MODEL-OUT               PIC X(5).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RENTER-NAME-OUT             PIC X(30).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  RETURN-DATE-OUT             PIC X(10).
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  DAYS-LATE-OUT               PIC ZZ9.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  LATE-FEE-OUT                PIC ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+       01  ROW-FILLER-WS                   PIC X(105).
+       01  CUSTOMER-HISTORY-RECORD-OUT.
+           05  FILLER                      PIC X VALUE SPACES.
+           05  HIST-CUSTOMER-ID-OUT        PIC 9(7).
+           05  FILLER                      PIC X(6) VALUE SPACES.
+           05  HIST-CUSTOMER-NAME-OUT      PIC X(30).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HIST-CUSTOMER-CITY-OUT      PIC X(15).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HIST-CUSTOMER-PROVINCE-OUT  PIC X(15).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HIST-REG-NUMBER-OUT         PIC 9(8).
+           05  FILLER                      PIC X(7) VALUE SPACES.
+           05  HIST-CAR-TYPE-OUT           PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HIST-RETURN-DATE-OUT        PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HIST-DAYS-LATE-OUT          PIC ZZ9.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  HIST-LATE-FEE-OUT           PIC ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+       01  CUSTOMER-HISTORY-ROW-FILLER-WS  PIC X(140).
+       01  CUSTOMER-HISTORY-HDR-LINE-WS.
+           05  FILLER                      PIC X VALUE SPACES.
+           05  HIST-HDR-CUSTOMER-ID        PIC X(11) VALUE
+           "CUSTOMER ID".
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HIST-HDR-CUSTOMER-NAME      PIC X(13) VALUE
+           "CUSTOMER NAME".
+           05  FILLER                      PIC X(19) VALUE SPACES.
+           05  HIST-HDR-CITY               PIC X(4) VALUE "CITY".
+           05  FILLER                      PIC X(13) VALUE SPACES.
+           05  HIST-HDR-PROVINCE           PIC X(8) VALUE "PROVINCE".
+           05  FILLER                      PIC X(9) VALUE SPACES.
+           05  HIST-HDR-REG-NUMBER         PIC X(13) VALUE
+           "REGISTRATION".
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HIST-HDR-CAR-TYPE           PIC X(8) VALUE "CAR TYPE".
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  HIST-HDR-RETURN-DATE        PIC X(11) VALUE
+           "RETURN DATE".
+           05  FILLER                      PIC X(1) VALUE SPACES.
+           05  HIST-HDR-DAYS-LATE          PIC X(4) VALUE "LATE".
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  HIST-HDR-LATE-FEE           PIC X(8) VALUE "LATE FEE".
+           05  FILLER                      PIC X(6) VALUE SPACES.
+       01  COLUMN-HDR-LINE-WS.
+           05  FILLER                      PIC X VALUE SPACES.
+           05  COLUMN-HDR-REG-NUMBER       PIC X(13) VALUE
+           "REGISTRATION".
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  COLUMN-HDR-CAR-TYPE         PIC X(8) VALUE "CAR TYPE".
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  COLUMN-HDR-CAR-MODEL        PIC X(5) VALUE "MODEL".
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  COLUMN-HDR-RENTER-NAME      PIC X(11) VALUE
+           "RENTER NAME".
+           05  FILLER                      PIC X(21) VALUE SPACES.
+           05  COLUMN-HDR-RETURN-DATE      PIC X(11) VALUE
+           "RETURN DATE".
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  COLUMN-HDR-DAYS-LATE        PIC X(4) VALUE "LATE".
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  COLUMN-HDR-LATE-FEE         PIC X(8) VALUE "LATE FEE".
+           05  FILLER                      PIC X(11) VALUE SPACES.
+       01  RECORD-READ-LINE-WS.
+           05  FILLER                      PIC X VALUE SPACES.
+           05  SUMMARY-RECORD-READ         PIC X(17) VALUE
+           "RECORDS PROCESSED".
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  SALES-RECORD-IN-CTR         PIC 9(7) VALUE 0.
+           05  FILLER                      PIC X(52) VALUE SPACES.
+
        01  EOF-FLAG    PIC A(3).
+       01  CUSTOMER-EOF-FLAG  PIC A(3).
+       01  CUSTOMER-FILE-STATUS-WS  PIC X(2) VALUE "00".
+
+       01  RETURN-DATE-NUM-WS              PIC 9(8) VALUE 0.
+       01  DUE-DATE-NUM-WS                 PIC 9(8) VALUE 0.
+       01  DAYS-LATE-WS                    PIC 9(5) VALUE 0.
+       01  LATE-FEE-WS                     PIC 9(7)V99 VALUE 0.
+       01  DAILY-LATE-FEE-RATE-WS          PIC 9(3)V99 VALUE 5.00.
+
+       01  CUSTOMER-TABLE-WS.
+           05  CUSTOMER-TBL-COUNT-WS   PIC 9(3) VALUE 0.
+           05  CUSTOMER-TBL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY CUSTOMER-TBL-IDX.
+               10  CUSTOMER-ID-TBL         PIC 9(7).
+               10  CUSTOMER-NAME-TBL       PIC X(30).
+               10  CUSTOMER-CITY-TBL       PIC X(15).
+               10  CUSTOMER-PROVINCE-TBL   PIC X(15).
+       01  LOOKUP-CUSTOMER-ID-WS       PIC 9(7).
+       01  LOOKUP-CUSTOMER-NAME-WS     PIC X(30).
+       01  LOOKUP-CUSTOMER-CITY-WS     PIC X(15).
+       01  LOOKUP-CUSTOMER-PROVINCE-WS PIC X(15).
 
        PROCEDURE DIVISION.
-       PRODUCE-SALES-REPORT.
-       
-           PERFORM INIT-SALES-RPT.
-       
-           PERFORM DISPLAY-SALES-REC
-	           UNTIL EOF-FLAG = "YES"
-           PERFORM TERM-SALES-RPT.
-       STOP RUN.
-
-       INIT-SALES-RPT.
+       100-PRODUCE-RENTAL-REPORT.
+
+           PERFORM 200-INITIATE-RENTAL-REPORT-JOB.
+
+           PERFORM 200-PROCESS-SALES-RECORD
+               UNTIL EOF-FLAG = "YES".
+
+           PERFORM 200-WRITE-REPORT-SUMMARY.
+
+           PERFORM 200-TERM-RENTAL-FILE.
+           STOP RUN.
+
+      *INITIATES RENTAL REPORT JOB
+       200-INITIATE-RENTAL-REPORT-JOB.
+
+           PERFORM 700-OPEN-FILES.
+           PERFORM 700-LOAD-CUSTOMER-TABLE.
+           PERFORM 700-WRITE-COLUMN-HDR.
+           PERFORM 700-WRITE-HISTORY-COLUMN-HDR.
+           PERFORM 700-READ-SALES-RECORD.
+
+      *PROCESS EACH SALES RECORD READ FROM THE FILE
+       200-PROCESS-SALES-RECORD.
+           PERFORM 700-PRODUCE-RENTAL-RECORD-OUT.
+           PERFORM 700-READ-SALES-RECORD.
+
+      *CLOSE RENTAL REPORT FILES
+       200-TERM-RENTAL-FILE.
+           CLOSE SALES-FILE.
+           CLOSE RENTAL-REPORT-OUT.
+           CLOSE CUSTOMER-FILE-IN.
+           CLOSE CUSTOMER-HISTORY-OUT.
+
+      *WRITE REPORT SUMMARY
+       200-WRITE-REPORT-SUMMARY.
+           WRITE REPORT-LINE-OUT FROM RECORD-READ-LINE-WS AFTER
+           ADVANCING 2 LINE.
+
+      *OPEN INPUT AND OUTPUT FILES
+       700-OPEN-FILES.
            OPEN INPUT SALES-FILE.
-       
-       
-       DISPLAY-SALES-REC.
+           OPEN OUTPUT RENTAL-REPORT-OUT.
+           OPEN INPUT CUSTOMER-FILE-IN.
+           OPEN OUTPUT CUSTOMER-HISTORY-OUT.
+
+      *LOAD CUSTOMER NAMES AND ADDRESSES INTO A TABLE FOR LOOKUP
+       700-LOAD-CUSTOMER-TABLE.
+           PERFORM UNTIL CUSTOMER-EOF-FLAG = "YES"
+               READ CUSTOMER-FILE-IN NEXT RECORD
+                   AT END MOVE "YES" TO CUSTOMER-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO CUSTOMER-TBL-COUNT-WS
+                       SET CUSTOMER-TBL-IDX TO CUSTOMER-TBL-COUNT-WS
+                       MOVE CUSTOMER-ID-IN TO
+                           CUSTOMER-ID-TBL (CUSTOMER-TBL-IDX)
+                       MOVE CUST-CITY-IN TO
+                           CUSTOMER-CITY-TBL (CUSTOMER-TBL-IDX)
+                       MOVE CUST-PROVINCE-IN TO
+                           CUSTOMER-PROVINCE-TBL (CUSTOMER-TBL-IDX)
+                       STRING CUSTOMER-FIRST-NAME-IN DELIMITED BY
+                               SPACE
+                           " " DELIMITED BY SIZE
+                           CUSTOMER-LAST-NAME-IN DELIMITED BY SPACE
+                           INTO CUSTOMER-NAME-TBL (CUSTOMER-TBL-IDX)
+               END-READ
+           END-PERFORM.
+
+      *WRITE REPORT HEADER
+       700-WRITE-COLUMN-HDR.
+           WRITE REPORT-LINE-OUT FROM COLUMN-HDR-LINE-WS AFTER
+           ADVANCING 1 LINE.
+           WRITE REPORT-LINE-OUT FROM ROW-FILLER-WS.
+
+      *WRITE CUSTOMER HISTORY REPORT HEADER
+       700-WRITE-HISTORY-COLUMN-HDR.
+           WRITE CUSTOMER-HISTORY-LINE-OUT FROM
+               CUSTOMER-HISTORY-HDR-LINE-WS AFTER ADVANCING 1 LINE.
+           WRITE CUSTOMER-HISTORY-LINE-OUT FROM
+               CUSTOMER-HISTORY-ROW-FILLER-WS.
+
+      *READ A SALES RECORD FROM THE FILE
+       700-READ-SALES-RECORD.
            READ SALES-FILE
-            AT END MOVE "YES" TO EOF-FLAG.
-           DISPLAY SALES-RECORD.
-           
-       TERM-SALES-RPT.
-           CLOSE SALES-FILE.
-       
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END
+                   ADD 1 TO SALES-RECORD-IN-CTR
+           END-READ.
+
+      *CREATE AND WRITE RENTAL REPORT DATA
+       700-PRODUCE-RENTAL-RECORD-OUT.
+           PERFORM 700-CHECK-LATE-RETURN.
+           MOVE CUSTOMER-ID-IN-SALES TO LOOKUP-CUSTOMER-ID-WS.
+           PERFORM 900-LOOKUP-CUSTOMER.
+           PERFORM 900-CREATE-RENTAL-RECORD-OUT.
+           PERFORM 900-WRITE-RENTAL-RECORD-OUT.
+           PERFORM 900-CREATE-CUSTOMER-HISTORY-OUT.
+           PERFORM 900-WRITE-CUSTOMER-HISTORY-OUT.
+
+      *FLAG LATE RETURNS AND COMPUTE THE LATE FEE
+       700-CHECK-LATE-RETURN.
+           COMPUTE RETURN-DATE-NUM-WS =
+               RETURN-DATE-YEAR-IN * 10000
+               + RETURN-DATE-MONTH-IN * 100
+               + RETURN-DATE-DAY-IN.
+           COMPUTE DUE-DATE-NUM-WS =
+               DUE-DATE-YEAR-IN * 10000
+               + DUE-DATE-MONTH-IN * 100
+               + DUE-DATE-DAY-IN.
+           IF RETURN-DATE-NUM-WS > DUE-DATE-NUM-WS
+               COMPUTE DAYS-LATE-WS =
+                   FUNCTION INTEGER-OF-DATE(RETURN-DATE-NUM-WS)
+                   - FUNCTION INTEGER-OF-DATE(DUE-DATE-NUM-WS)
+               COMPUTE LATE-FEE-WS ROUNDED =
+                   DAYS-LATE-WS * DAILY-LATE-FEE-RATE-WS
+           ELSE
+               MOVE 0 TO DAYS-LATE-WS
+               MOVE 0 TO LATE-FEE-WS
+           END-IF.
+
+      *CREATE RENTAL REPORT LINE FOR WRITING
+       900-CREATE-RENTAL-RECORD-OUT.
+           MOVE CAR-REGISTRATION-NUMBER-IN TO REG-NUMBER-OUT.
+           MOVE CAR-TYPE-IN TO CAR-TYPE-OUT.
+           MOVE CAR-MODEL-IN TO CAR-MODEL-OUT.
+           MOVE LOOKUP-CUSTOMER-NAME-WS TO RENTER-NAME-OUT.
+           STRING RETURN-DATE-YEAR-IN DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   RETURN-DATE-MONTH-IN DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   RETURN-DATE-DAY-IN DELIMITED BY SIZE
+               INTO RETURN-DATE-OUT.
+           MOVE DAYS-LATE-WS TO DAYS-LATE-OUT.
+           MOVE LATE-FEE-WS TO LATE-FEE-OUT.
+
+      *WRITE RENTAL REPORT DATA
+       900-WRITE-RENTAL-RECORD-OUT.
+           WRITE REPORT-LINE-OUT FROM RENTAL-RECORD-OUT.
+
+      *LOOK UP CUSTOMER NAME/CITY/PROVINCE FOR LOOKUP-CUSTOMER-ID-WS
+       900-LOOKUP-CUSTOMER.
+           MOVE "UNKNOWN CUSTOMER" TO LOOKUP-CUSTOMER-NAME-WS.
+           MOVE SPACES TO LOOKUP-CUSTOMER-CITY-WS.
+           MOVE SPACES TO LOOKUP-CUSTOMER-PROVINCE-WS.
+           SET CUSTOMER-TBL-IDX TO 1.
+           SEARCH CUSTOMER-TBL-ENTRY
+               VARYING CUSTOMER-TBL-IDX
+               AT END
+                   MOVE "UNKNOWN CUSTOMER" TO LOOKUP-CUSTOMER-NAME-WS
+               WHEN CUSTOMER-TBL-IDX > CUSTOMER-TBL-COUNT-WS
+                   MOVE "UNKNOWN CUSTOMER" TO LOOKUP-CUSTOMER-NAME-WS
+               WHEN CUSTOMER-ID-TBL (CUSTOMER-TBL-IDX) =
+                       LOOKUP-CUSTOMER-ID-WS
+                   MOVE CUSTOMER-NAME-TBL (CUSTOMER-TBL-IDX) TO
+                       LOOKUP-CUSTOMER-NAME-WS
+                   MOVE CUSTOMER-CITY-TBL (CUSTOMER-TBL-IDX) TO
+                       LOOKUP-CUSTOMER-CITY-WS
+                   MOVE CUSTOMER-PROVINCE-TBL (CUSTOMER-TBL-IDX) TO
+                       LOOKUP-CUSTOMER-PROVINCE-WS
+           END-SEARCH.
+
+      *CREATE CUSTOMER RENTAL HISTORY LINE FOR WRITING
+       900-CREATE-CUSTOMER-HISTORY-OUT.
+           MOVE LOOKUP-CUSTOMER-ID-WS TO HIST-CUSTOMER-ID-OUT.
+           MOVE LOOKUP-CUSTOMER-NAME-WS TO HIST-CUSTOMER-NAME-OUT.
+           MOVE LOOKUP-CUSTOMER-CITY-WS TO HIST-CUSTOMER-CITY-OUT.
+           MOVE LOOKUP-CUSTOMER-PROVINCE-WS TO
+               HIST-CUSTOMER-PROVINCE-OUT.
+           MOVE CAR-REGISTRATION-NUMBER-IN TO HIST-REG-NUMBER-OUT.
+           MOVE CAR-TYPE-IN TO HIST-CAR-TYPE-OUT.
+           MOVE RETURN-DATE-OUT TO HIST-RETURN-DATE-OUT.
+           MOVE DAYS-LATE-WS TO HIST-DAYS-LATE-OUT.
+           MOVE LATE-FEE-WS TO HIST-LATE-FEE-OUT.
+
+      *WRITE CUSTOMER RENTAL HISTORY DATA
+       900-WRITE-CUSTOMER-HISTORY-OUT.
+           WRITE CUSTOMER-HISTORY-LINE-OUT FROM
+               CUSTOMER-HISTORY-RECORD-OUT.
+
        END PROGRAM lab4.
-       
-       
-       
